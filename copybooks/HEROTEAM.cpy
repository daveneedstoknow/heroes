@@ -0,0 +1,8 @@
+      *> HEROTEAM - HERO / TEAM CROSS-REFERENCE RECORD LAYOUT
+      *> ------------------------------------------------------------
+      *> One record per hero-to-team assignment. A hero can carry more
+      *> than one of these records (membership on more than one team);
+      *> the hero-id/team-name pair is unique.
+           10 HT-KEY.
+               15 HT-HERO-ID PIC 99.
+               15 HT-TEAM-NAME PIC X(20).
