@@ -0,0 +1,17 @@
+      *> HEROREC - SHARED HERO RECORD LAYOUT
+      *> ------------------------------------------------------------
+      *> Common field layout for one hero. Shared by HEROES and by any
+      *> batch program that reads or writes the hero master file, so
+      *> the record shape can only change in one place.
+      *>
+      *> COPY HEROREC. under any group item (01, or an OCCURS entry)
+      *> whose own level number is lower than 10.
+           10 hero-id PIC 99.
+           10 hero-name PIC X(20).
+           10 secret-identity PIC X(20).
+           10 power-level PIC 999.
+           10 team-affiliation PIC X(20).
+           10 hero-status PIC X(01).
+               88 hero-active value "A".
+               88 hero-retired value "R".
+               88 hero-deceased value "D".
