@@ -0,0 +1,143 @@
+      IDENTIFICATION DIVISION.
+            PROGRAM-ID. HEROEXT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT HERO-MASTER-FILE ASSIGN TO "HEROMSTR"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS hero-id
+                   FILE STATUS IS WS-HERO-FILE-STATUS.
+
+               SELECT HERO-EXTRACT-FILE ASSIGN TO "HEROFEED"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+               SELECT HERO-CHECKPOINT-FILE ASSIGN TO "HEROCKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD HERO-MASTER-FILE.
+           01 HERO-MASTER-RECORD.
+               COPY HEROREC.
+
+           FD HERO-EXTRACT-FILE.
+           01 EXTRACT-LINE PIC X(80).
+
+           FD HERO-CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-LAST-HERO-ID PIC 99.
+               05 FILLER PIC X VALUE SPACE.
+               05 CKPT-RECORD-COUNT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+           01 WS-HERO-FILE-STATUS PIC XX.
+           01 WS-EXTRACT-FILE-STATUS PIC XX.
+           01 WS-CHECKPOINT-FILE-STATUS PIC XX.
+
+           01 WS-EOF-SW PIC X VALUE "N".
+               88 WS-HERO-EOF VALUE "Y".
+
+           01 WS-RESUMING-SW PIC X VALUE "N".
+               88 WS-RESUMING-RUN VALUE "Y".
+
+           01 WS-LAST-CHECKPOINT-ID PIC 99 VALUE 0.
+           01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+
+           01 EXTRACT-DETAIL-LINE.
+               05 EXT-RECORD-TYPE PIC X VALUE "D".
+               05 FILLER PIC X VALUE SPACE.
+               05 EXT-HERO-ID PIC 99.
+               05 FILLER PIC X VALUE SPACE.
+               05 EXT-HERO-NAME PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 EXT-TEAM-AFFILIATION PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 EXT-HERO-STATUS PIC X(01).
+
+           01 EXTRACT-TRAILER-LINE.
+               05 EXT-TRAILER-RECORD-TYPE PIC X VALUE "T".
+               05 FILLER PIC X VALUE SPACE.
+               05 EXT-RECORD-COUNT PIC 9(5).
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-EXTRACT.
+           PERFORM EXTRACT-HERO-RECORDS UNTIL WS-HERO-EOF.
+           PERFORM FINALIZE-EXTRACT.
+           STOP RUN.
+
+       INITIALIZE-EXTRACT.
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT HERO-MASTER-FILE.
+
+           IF WS-LAST-CHECKPOINT-ID IS GREATER THAN 0
+               SET WS-RESUMING-RUN TO TRUE
+               MOVE WS-LAST-CHECKPOINT-ID TO hero-id OF HERO-MASTER-RECORD
+               START HERO-MASTER-FILE KEY IS GREATER hero-id
+                       OF HERO-MASTER-RECORD
+                   INVALID KEY
+                       SET WS-HERO-EOF TO TRUE
+               END-START
+           END-IF.
+
+           IF WS-RESUMING-RUN
+               OPEN EXTEND HERO-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT HERO-EXTRACT-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT HERO-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS IS NOT EQUAL "35"
+               READ HERO-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-HERO-ID TO WS-LAST-CHECKPOINT-ID
+                       MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+               END-READ
+               CLOSE HERO-CHECKPOINT-FILE
+           END-IF.
+
+       EXTRACT-HERO-RECORDS.
+           READ HERO-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-HERO-EOF TO TRUE
+               NOT AT END
+                   PERFORM WRITE-EXTRACT-DETAIL
+           END-READ.
+
+       WRITE-EXTRACT-DETAIL.
+           MOVE hero-id OF HERO-MASTER-RECORD TO EXT-HERO-ID.
+           MOVE hero-name OF HERO-MASTER-RECORD TO EXT-HERO-NAME.
+           MOVE team-affiliation OF HERO-MASTER-RECORD
+               TO EXT-TEAM-AFFILIATION.
+           MOVE hero-status OF HERO-MASTER-RECORD TO EXT-HERO-STATUS.
+
+           WRITE EXTRACT-LINE FROM EXTRACT-DETAIL-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           MOVE hero-id OF HERO-MASTER-RECORD TO WS-LAST-CHECKPOINT-ID.
+           PERFORM WRITE-CHECKPOINT.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-LAST-CHECKPOINT-ID TO CKPT-LAST-HERO-ID.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+
+           OPEN OUTPUT HERO-CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE HERO-CHECKPOINT-FILE.
+
+       FINALIZE-EXTRACT.
+           MOVE WS-RECORD-COUNT TO EXT-RECORD-COUNT.
+           WRITE EXTRACT-LINE FROM EXTRACT-TRAILER-LINE.
+
+           CLOSE HERO-MASTER-FILE.
+           CLOSE HERO-EXTRACT-FILE.
+
+           MOVE 0 TO WS-LAST-CHECKPOINT-ID.
+           MOVE 0 TO WS-RECORD-COUNT.
+           PERFORM WRITE-CHECKPOINT.
