@@ -0,0 +1,118 @@
+      IDENTIFICATION DIVISION.
+            PROGRAM-ID. HEROVAL.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT HERO-MASTER-FILE ASSIGN TO "HEROMSTR"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS hero-id
+                   FILE STATUS IS WS-HERO-FILE-STATUS.
+
+               SELECT EXCEPTION-REPORT-FILE ASSIGN TO "HEROEXCP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD HERO-MASTER-FILE.
+           01 HERO-MASTER-RECORD.
+               COPY HEROREC.
+
+           FD EXCEPTION-REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-HERO-FILE-STATUS PIC XX.
+           01 WS-REPORT-FILE-STATUS PIC XX.
+
+           01 WS-EOF-SW PIC X VALUE "N".
+               88 WS-HERO-EOF VALUE "Y".
+
+           01 WS-FIRST-RECORD-SW PIC X VALUE "Y".
+               88 WS-FIRST-RECORD VALUE "Y".
+
+           01 WS-PREVIOUS-HERO-ID PIC 99 VALUE 0.
+           01 WS-EXPECTED-NEXT-ID PIC 99 VALUE 0.
+           01 WS-VALID-MIN-ID PIC 99 VALUE 01.
+           01 WS-VALID-MAX-ID PIC 99 VALUE 50.
+
+           01 WS-RECORD-COUNT PIC 999 VALUE 0.
+           01 WS-EXCEPTION-COUNT PIC 999 VALUE 0.
+           01 WS-EXCEPTION-REASON PIC X(40) VALUE SPACES.
+
+           01 HEADING-LINE PIC X(40) VALUE
+               "HERO MASTER FILE EXCEPTION LISTING".
+
+           01 EXCEPTION-LINE.
+               05 EL-HERO-ID PIC Z9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 EL-HERO-NAME PIC X(20).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 EL-REASON PIC X(40).
+
+           01 TOTAL-LINE.
+               05 FILLER PIC X(18) VALUE "RECORDS SCANNED: ".
+               05 TL-RECORD-COUNT PIC ZZ9.
+               05 FILLER PIC X(6) VALUE SPACES.
+               05 FILLER PIC X(19) VALUE "EXCEPTIONS FOUND: ".
+               05 TL-EXCEPTION-COUNT PIC ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-VALIDATION.
+           PERFORM VALIDATE-HERO-RECORDS UNTIL WS-HERO-EOF.
+           PERFORM FINALIZE-VALIDATION.
+           STOP RUN.
+
+       INITIALIZE-VALIDATION.
+           OPEN INPUT HERO-MASTER-FILE.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+
+           WRITE REPORT-LINE FROM HEADING-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       VALIDATE-HERO-RECORDS.
+           READ HERO-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-HERO-EOF TO TRUE
+               NOT AT END
+                   PERFORM CHECK-HERO-RECORD
+           END-READ.
+
+       CHECK-HERO-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF hero-id OF HERO-MASTER-RECORD < WS-VALID-MIN-ID
+                   OR hero-id OF HERO-MASTER-RECORD > WS-VALID-MAX-ID
+               MOVE "HERO ID OUTSIDE VALID RANGE 01-50" TO WS-EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+           IF NOT WS-FIRST-RECORD
+               ADD 1 TO WS-PREVIOUS-HERO-ID GIVING WS-EXPECTED-NEXT-ID
+               IF hero-id OF HERO-MASTER-RECORD IS NOT EQUAL WS-EXPECTED-NEXT-ID
+                   MOVE "HERO ID OUT OF SEQUENCE" TO WS-EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF.
+
+           MOVE "N" TO WS-FIRST-RECORD-SW.
+           MOVE hero-id OF HERO-MASTER-RECORD TO WS-PREVIOUS-HERO-ID.
+
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE hero-id OF HERO-MASTER-RECORD TO EL-HERO-ID.
+           MOVE hero-name OF HERO-MASTER-RECORD TO EL-HERO-NAME.
+           MOVE WS-EXCEPTION-REASON TO EL-REASON.
+           WRITE REPORT-LINE FROM EXCEPTION-LINE.
+
+       FINALIZE-VALIDATION.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+           CLOSE HERO-MASTER-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
