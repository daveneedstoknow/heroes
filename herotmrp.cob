@@ -0,0 +1,129 @@
+      IDENTIFICATION DIVISION.
+            PROGRAM-ID. HEROTMRP.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT HERO-MASTER-FILE ASSIGN TO "HEROMSTR"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS hero-id
+                   FILE STATUS IS WS-HERO-FILE-STATUS.
+
+               SELECT HERO-TEAM-FILE ASSIGN TO "HEROTEAM"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HT-KEY
+                   ALTERNATE RECORD KEY IS HT-TEAM-NAME OF HERO-TEAM-RECORD
+                       WITH DUPLICATES
+                   FILE STATUS IS WS-TEAM-FILE-STATUS.
+
+               SELECT HERO-REPORT-FILE ASSIGN TO "HEROTMLS"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD HERO-MASTER-FILE.
+           01 HERO-MASTER-RECORD.
+               COPY HEROREC.
+
+           FD HERO-TEAM-FILE.
+           01 HERO-TEAM-RECORD.
+               COPY HEROTEAM.
+
+           FD HERO-REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-HERO-FILE-STATUS PIC XX.
+           01 WS-TEAM-FILE-STATUS PIC XX.
+           01 WS-REPORT-FILE-STATUS PIC XX.
+
+           01 WS-EOF-SW PIC X VALUE "N".
+               88 WS-TEAM-EOF VALUE "Y".
+
+           01 WS-TEAM-NAME-PARM PIC X(20) VALUE SPACES.
+           01 WS-MEMBER-COUNT PIC 999 VALUE 0.
+
+           01 HEADING-LINE-1.
+               05 FILLER PIC X(16) VALUE "HEROES ON TEAM: ".
+               05 HL1-TEAM-NAME PIC X(20).
+
+           01 HEADING-LINE-2.
+               05 FILLER PIC X(6) VALUE "ID".
+               05 FILLER PIC X(20) VALUE "NAME".
+               05 FILLER PIC X(7) VALUE "STATUS".
+
+           01 DETAIL-LINE.
+               05 DL-HERO-ID PIC Z9.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 DL-HERO-NAME PIC X(20).
+               05 DL-HERO-STATUS PIC X(7).
+
+           01 TOTAL-LINE.
+               05 FILLER PIC X(19) VALUE "MEMBERS ON TEAM: ".
+               05 TL-MEMBER-COUNT PIC ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM LIST-TEAM-MEMBERS UNTIL WS-TEAM-EOF.
+           PERFORM FINALIZE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           DISPLAY "Team name to list: " WITH NO ADVANCING.
+           ACCEPT WS-TEAM-NAME-PARM FROM CONSOLE.
+
+           OPEN INPUT HERO-MASTER-FILE.
+           OPEN INPUT HERO-TEAM-FILE.
+           OPEN OUTPUT HERO-REPORT-FILE.
+
+           MOVE WS-TEAM-NAME-PARM TO HL1-TEAM-NAME.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-TEAM-NAME-PARM TO HT-TEAM-NAME OF HERO-TEAM-RECORD.
+           START HERO-TEAM-FILE KEY IS NOT LESS THAN HT-TEAM-NAME
+                   OF HERO-TEAM-RECORD
+               INVALID KEY
+                   SET WS-TEAM-EOF TO TRUE
+           END-START.
+
+       LIST-TEAM-MEMBERS.
+           READ HERO-TEAM-FILE NEXT RECORD
+               AT END
+                   SET WS-TEAM-EOF TO TRUE
+               NOT AT END
+                   IF HT-TEAM-NAME OF HERO-TEAM-RECORD
+                           IS NOT EQUAL WS-TEAM-NAME-PARM
+                       SET WS-TEAM-EOF TO TRUE
+                   ELSE
+                       PERFORM WRITE-MEMBER-DETAIL
+                   END-IF
+           END-READ.
+
+       WRITE-MEMBER-DETAIL.
+           MOVE HT-HERO-ID OF HERO-TEAM-RECORD TO hero-id
+               OF HERO-MASTER-RECORD.
+           READ HERO-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE hero-id OF HERO-MASTER-RECORD TO DL-HERO-ID
+                   MOVE hero-name OF HERO-MASTER-RECORD TO DL-HERO-NAME
+                   MOVE hero-status OF HERO-MASTER-RECORD TO DL-HERO-STATUS
+                   WRITE REPORT-LINE FROM DETAIL-LINE
+                   ADD 1 TO WS-MEMBER-COUNT
+           END-READ.
+
+       FINALIZE-REPORT.
+           MOVE WS-MEMBER-COUNT TO TL-MEMBER-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+           CLOSE HERO-MASTER-FILE.
+           CLOSE HERO-TEAM-FILE.
+           CLOSE HERO-REPORT-FILE.
