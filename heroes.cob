@@ -3,43 +3,135 @@
        ENVIRONMENT DIVISION.
        configuration section.
            SPECIAL-NAMES.
-               CRT STATUS IS keyStatus.    
+               CRT STATUS IS keyStatus.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT HERO-MASTER-FILE ASSIGN TO "HEROMSTR"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS hero-id
+                   FILE STATUS IS WS-HERO-FILE-STATUS.
+
+               SELECT HERO-TEAM-FILE ASSIGN TO "HEROTEAM"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HT-KEY
+                   ALTERNATE RECORD KEY IS HT-TEAM-NAME OF HERO-TEAM-RECORD
+                       WITH DUPLICATES
+                   FILE STATUS IS WS-TEAM-FILE-STATUS.
+
+               SELECT HERO-AUDIT-FILE ASSIGN TO "HEROAUDT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
-        
+           FILE SECTION.
+           FD HERO-MASTER-FILE.
+           01 HERO-MASTER-RECORD.
+               COPY HEROREC.
+
+           FD HERO-TEAM-FILE.
+           01 HERO-TEAM-RECORD.
+               COPY HEROTEAM.
+
+           FD HERO-AUDIT-FILE.
+           01 HERO-AUDIT-RECORD.
+               05 AUD-HERO-ID PIC 99.
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-TIMESTAMP PIC X(17).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-USER-ID PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-TERMINAL-ID PIC 9(9).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-BEFORE-NAME PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-AFTER-NAME PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-BEFORE-SECRET-IDENTITY PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-AFTER-SECRET-IDENTITY PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-BEFORE-POWER-LEVEL PIC 999.
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-AFTER-POWER-LEVEL PIC 999.
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-BEFORE-TEAM PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-AFTER-TEAM PIC X(20).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-BEFORE-STATUS PIC X(01).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUD-AFTER-STATUS PIC X(01).
+
            WORKING-STORAGE SECTION.
            01 keyStatus pic 9(4).
                88 PF-KEY-1-EXIT value 1001.
                88 PF-KEY-2-PREV value 1002.
                88 PF-KEY-3-NEXT value 1003.
+               88 PF-KEY-4-FIND value 1004.
                88 PF-KEY-5-EDIT value 1005.
-          
+               88 PF-KEY-6-ADD value 1006.
+               88 PF-KEY-7-DELETE value 1007.
+               88 PF-KEY-8-TEAM value 1008.
+
            01 WS-ACCEPT-FNC-KEY PIC X.
-          
-           01 WS-NUMBER-OF-HEROES pic 99 value 4.
-           01 WS-DEFAULT-HEROES.
-               05 FILLER.
-                   10 pic 99 value 01.
-                   10 pic x(20) value "Superman".
-
-                   10 pic 99 value 02.
-                   10 pic x(20) value "Batman".
-
-                   10 pic 99 value 11.
-                   10 pic x(20) value "Wonder Woman".
-
-                   10 pic 99 value 03.
-                   10 pic x(20) value "Spiderman".
-           
-           01 WS-HERO-DATA redefines WS-DEFAULT-HEROES.
-               05 WS-HERO occurs 4 times.
-                   10 hero-id PIC 99.
-                   10 hero-name PIC X(20).
+
+           01 WS-HERO-FILE-STATUS PIC XX.
+           01 WS-HERO-FILE-SW PIC X VALUE "N".
+               88 HERO-FILE-EOF VALUE "Y".
+
+           01 WS-TEAM-FILE-STATUS PIC XX.
+
+           01 WS-AUDIT-FILE-STATUS PIC XX.
+           01 WS-AUDIT-USER-ID PIC X(20) VALUE SPACES.
+           01 WS-AUDIT-DATE.
+               05 WS-AUDIT-YY PIC 99.
+               05 WS-AUDIT-MM PIC 99.
+               05 WS-AUDIT-DD PIC 99.
+           01 WS-AUDIT-TIME.
+               05 WS-AUDIT-HH PIC 99.
+               05 WS-AUDIT-MIN PIC 99.
+               05 WS-AUDIT-SS PIC 99.
+           01 WS-HERO-BEFORE-EDIT.
+               COPY HEROREC.
+
+           01 WS-TEAM-NAME PIC X(20) VALUE SPACES.
+           01 WS-TEAM-ACTION PIC X VALUE SPACES.
+               88 WS-TEAM-ACTION-ASSIGN VALUE "A".
+               88 WS-TEAM-ACTION-REMOVE VALUE "R".
+
+           01 WS-DUPLICATE-ID-SW PIC X VALUE "N".
+               88 WS-DUPLICATE-ID VALUE "Y".
+
+           01 WS-STATUS-MESSAGE PIC X(40) VALUE SPACES.
+
+           01 WS-HERO-ADD.
+               COPY HEROREC.
+
+           01 WS-FIND-TEXT PIC X(20) VALUE SPACES.
+           01 WS-FIND-ID PIC 99.
+           01 WS-FIND-LEN PIC 99.
+           01 WS-FOUND-SW PIC X VALUE "N".
+               88 WS-HERO-FOUND VALUE "Y".
+
+           01 WS-MAX-HEROES PIC 99 VALUE 99.
+           01 WS-NUMBER-OF-HEROES pic 99 value 0.
+           01 WS-HERO-SEED-TABLE.
+               05 WS-SEED-HERO occurs 4 times.
+                   COPY HEROREC.
+
+           01 WS-HERO-TABLE.
+               05 WS-HERO occurs 99 times.
+                   COPY HEROREC.
 
            01 WS-HERO-EDIT.
-               05 hero-name pic x(20).
-           
+               COPY HEROREC.
+
            01 WS-HERO-NUMBER PIC 99.
            01 WS-SELECTED-HERO-NUMBER PIC 99 VALUE 1.
+           01 WS-SELECTED-HERO-ID PIC 99 VALUE 0.
+           01 WS-RESELECT-FOUND-SW PIC X VALUE "N".
+               88 WS-RESELECT-FOUND VALUE "Y".
 
            01 WS-NEXT-DISPLAY-LINE-NUM PIC 99 value 0.
            01 WS-DETAIL-PANEL-LINE-NUM PIC 99.
@@ -49,36 +141,164 @@
            01 CONST-NORMAL-COLOUR PIC 9 value 0.
 
        SCREEN SECTION.
-              
+
            01 SC-HEADINGS.
                05 VALUE "HEROES" COL 20 LINE WS-NEXT-DISPLAY-LINE-NUM.
                05 VALUE "ID #" LINE NUMBER PLUS 3 COL 1.
                05 VALUE "NAME" COL 25.
-               
-           
+
+
            01 SC-FUNCTION-KEYS.
-               05 VALUE "F1 Exit, F2 Previous, F3 Next, F5 Edit" 
+               05 VALUE "F1 Exit,F2 Prev,F3 Next,F4 Find,F5 Edit,"
                    LINE NUMBER WS-NEXT-DISPLAY-LINE-NUM COL 1.
-               05 FILLER PIC X TO WS-ACCEPT-FNC-KEY  
+               05 VALUE "F6 Add,F7 Del,F8 Team"
+                   LINE NUMBER PLUS 1 COL 1.
+               05 FILLER PIC X TO WS-ACCEPT-FNC-KEY
                    LINE NUMBER PLUS 1 COL 1 .
 
+           01 SC-TEAM-PANEL.
+               10  VALUE "Team name:    "
+                   COL 1 LINE NUMBER WS-DETAIL-PANEL-LINE-NUM.
+               10  SC-TEAM-NAME USING WS-TEAM-NAME PIC X(20).
+               10  VALUE "Action (A/R): " COL 1 LINE NUMBER PLUS 1.
+               10  SC-TEAM-ACTION USING WS-TEAM-ACTION PIC X(01).
+
+           01 SC-FIND-PANEL.
+               10  VALUE "Find hero (ID or name): "
+                   COL 1 LINE NUMBER WS-DETAIL-PANEL-LINE-NUM.
+               10  SC-FIND-TEXT USING WS-FIND-TEXT PIC X(20).
+
+           01 SC-STATUS-LINE.
+               05 PIC X(40) FROM WS-STATUS-MESSAGE
+                   LINE NUMBER WS-NEXT-DISPLAY-LINE-NUM COL 1.
+
+           01 SC-ADD-PANEL.
+               10  VALUE "New hero ID:      "
+                   COL 1 LINE NUMBER WS-DETAIL-PANEL-LINE-NUM.
+               10  hero-id USING hero-id OF WS-HERO-ADD PIC 99.
+               10  VALUE "New hero name:    "
+                   COL 1 LINE NUMBER PLUS 1.
+               10  hero-name USING hero-name OF WS-HERO-ADD PIC X(20).
+               10  VALUE "Secret identity:  " COL 1 LINE NUMBER PLUS 1.
+               10  secret-identity
+                   USING secret-identity OF WS-HERO-ADD PIC X(20).
+               10  VALUE "Power level:      " COL 1 LINE NUMBER PLUS 1.
+               10  power-level
+                   USING power-level OF WS-HERO-ADD PIC 999.
+               10  VALUE "Team:             " COL 1 LINE NUMBER PLUS 1.
+               10  team-affiliation
+                   USING team-affiliation OF WS-HERO-ADD PIC X(20).
+               10  VALUE "Status (A/R/D):   " COL 1 LINE NUMBER PLUS 1.
+               10  hero-status
+                   USING hero-status OF WS-HERO-ADD PIC X(01).
+
            01 SC-DASHBOARD-ROW.
-               10 hero-id PIC 99 COL 1 
+               10 hero-id PIC 99 COL 1
                    LINE NUMBER WS-NEXT-DISPLAY-LINE-NUM
-                   BACKGROUND-COLOR ROW-BACKGROUND-COLOUR. 
-               10 hero-name PIC X(20) COL 25 
+                   BACKGROUND-COLOR ROW-BACKGROUND-COLOUR.
+               10 hero-name PIC X(20) COL 25
                    LINE NUMBER WS-NEXT-DISPLAY-LINE-NUM
                    BACKGROUND-COLOR ROW-BACKGROUND-COLOUR.
 
            01 SC-DETAILS-PANEL.
-               10  VALUE "My hero is " 
+               10  VALUE "My hero is "
                    COL 1 LINE NUMBER WS-DETAIL-PANEL-LINE-NUM.
                10  hero-name USING hero-name OF WS-HERO-EDIT PIC X(20).
-              
+               10  VALUE "Secret identity: " COL 1 LINE NUMBER PLUS 1.
+               10  secret-identity
+                   USING secret-identity OF WS-HERO-EDIT PIC X(20).
+               10  VALUE "Power level:     " COL 1 LINE NUMBER PLUS 1.
+               10  power-level
+                   USING power-level OF WS-HERO-EDIT PIC 999.
+               10  VALUE "Team:            " COL 1 LINE NUMBER PLUS 1.
+               10  team-affiliation
+                   USING team-affiliation OF WS-HERO-EDIT PIC X(20).
+               10  VALUE "Status (A/R/D):  " COL 1 LINE NUMBER PLUS 1.
+               10  hero-status
+                   USING hero-status OF WS-HERO-EDIT PIC X(01).
+
        PROCEDURE DIVISION.
+           PERFORM INITIALIZE-HERO-FILE.
+           PERFORM INITIALIZE-TEAM-FILE.
+           PERFORM INITIALIZE-AUDIT-FILE.
            PERFORM COMMAND-POLL UNTIL PF-KEY-1-EXIT.
+           PERFORM TERMINATE-HERO-FILE.
+           PERFORM TERMINATE-TEAM-FILE.
+           PERFORM TERMINATE-AUDIT-FILE.
            STOP RUN.
 
+       INITIALIZE-HERO-FILE.
+           OPEN I-O HERO-MASTER-FILE.
+           IF WS-HERO-FILE-STATUS IS EQUAL "35"
+               OPEN OUTPUT HERO-MASTER-FILE
+               PERFORM BUILD-SEED-DATA
+               PERFORM SEED-HERO-FILE
+                       VARYING WS-HERO-NUMBER
+                       FROM 1 BY 1
+                       UNTIL WS-HERO-NUMBER > 4
+               CLOSE HERO-MASTER-FILE
+               OPEN I-O HERO-MASTER-FILE
+           END-IF.
+
+       BUILD-SEED-DATA.
+           MOVE 01 TO hero-id OF WS-SEED-HERO(1).
+           MOVE "Superman" TO hero-name OF WS-SEED-HERO(1).
+           MOVE "Clark Kent" TO secret-identity OF WS-SEED-HERO(1).
+           MOVE 100 TO power-level OF WS-SEED-HERO(1).
+           MOVE "Justice League" TO team-affiliation OF WS-SEED-HERO(1).
+           MOVE "A" TO hero-status OF WS-SEED-HERO(1).
+
+           MOVE 02 TO hero-id OF WS-SEED-HERO(2).
+           MOVE "Batman" TO hero-name OF WS-SEED-HERO(2).
+           MOVE "Bruce Wayne" TO secret-identity OF WS-SEED-HERO(2).
+           MOVE 090 TO power-level OF WS-SEED-HERO(2).
+           MOVE "Justice League" TO team-affiliation OF WS-SEED-HERO(2).
+           MOVE "A" TO hero-status OF WS-SEED-HERO(2).
+
+           MOVE 11 TO hero-id OF WS-SEED-HERO(3).
+           MOVE "Wonder Woman" TO hero-name OF WS-SEED-HERO(3).
+           MOVE "Diana Prince" TO secret-identity OF WS-SEED-HERO(3).
+           MOVE 095 TO power-level OF WS-SEED-HERO(3).
+           MOVE "Justice League" TO team-affiliation OF WS-SEED-HERO(3).
+           MOVE "A" TO hero-status OF WS-SEED-HERO(3).
+
+           MOVE 03 TO hero-id OF WS-SEED-HERO(4).
+           MOVE "Spiderman" TO hero-name OF WS-SEED-HERO(4).
+           MOVE "Peter Parker" TO secret-identity OF WS-SEED-HERO(4).
+           MOVE 085 TO power-level OF WS-SEED-HERO(4).
+           MOVE "Avengers" TO team-affiliation OF WS-SEED-HERO(4).
+           MOVE "A" TO hero-status OF WS-SEED-HERO(4).
+
+       SEED-HERO-FILE.
+           MOVE CORRESPONDING WS-SEED-HERO(WS-HERO-NUMBER) TO HERO-MASTER-RECORD.
+           WRITE HERO-MASTER-RECORD.
+
+       TERMINATE-HERO-FILE.
+           CLOSE HERO-MASTER-FILE.
+
+       INITIALIZE-TEAM-FILE.
+           OPEN I-O HERO-TEAM-FILE.
+           IF WS-TEAM-FILE-STATUS IS EQUAL "35"
+               OPEN OUTPUT HERO-TEAM-FILE
+               CLOSE HERO-TEAM-FILE
+               OPEN I-O HERO-TEAM-FILE
+           END-IF.
+
+       TERMINATE-TEAM-FILE.
+           CLOSE HERO-TEAM-FILE.
+
+       INITIALIZE-AUDIT-FILE.
+           ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USER".
+
+           OPEN EXTEND HERO-AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS IS EQUAL "35"
+               OPEN OUTPUT HERO-AUDIT-FILE
+               CLOSE HERO-AUDIT-FILE
+               OPEN EXTEND HERO-AUDIT-FILE
+           END-IF.
+
+       TERMINATE-AUDIT-FILE.
+           CLOSE HERO-AUDIT-FILE.
 
        COMMAND-POLL.
            PERFORM DISPLAY-DASHBOARD.
@@ -86,61 +306,304 @@
            PERFORM HANDLE-COMMAND.
 
        DISPLAY-DASHBOARD.
+           PERFORM LOAD-HERO-TABLE.
+
            MOVE 1 TO WS-NEXT-DISPLAY-LINE-NUM.
 
            DISPLAY SC-HEADINGS.
 
            PERFORM SHOW-HEROES-LIST.
            PERFORM SHOW-DETAIL-PANEL.
+           PERFORM SHOW-STATUS-LINE.
+
+       LOAD-HERO-TABLE.
+           MOVE "N" TO WS-HERO-FILE-SW.
+           MOVE 0 TO WS-NUMBER-OF-HEROES.
+           MOVE 0 TO hero-id OF HERO-MASTER-RECORD.
+
+           START HERO-MASTER-FILE
+               KEY IS NOT LESS THAN hero-id OF HERO-MASTER-RECORD
+               INVALID KEY SET HERO-FILE-EOF TO TRUE
+           END-START.
+
+           PERFORM LOAD-HERO-ROW
+                   UNTIL HERO-FILE-EOF
+                      OR WS-NUMBER-OF-HEROES IS EQUAL WS-MAX-HEROES.
+
+           IF WS-NUMBER-OF-HEROES IS EQUAL WS-MAX-HEROES
+                   AND NOT HERO-FILE-EOF
+               MOVE "Roster truncated - not all heroes shown"
+                   TO WS-STATUS-MESSAGE
+           END-IF.
+
+           IF WS-SELECTED-HERO-NUMBER > WS-NUMBER-OF-HEROES
+               MOVE WS-NUMBER-OF-HEROES TO WS-SELECTED-HERO-NUMBER
+           END-IF.
+           IF WS-SELECTED-HERO-NUMBER < 1
+               MOVE 1 TO WS-SELECTED-HERO-NUMBER
+           END-IF.
+
+       LOAD-HERO-ROW.
+           READ HERO-MASTER-FILE NEXT RECORD
+               AT END
+                   SET HERO-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NUMBER-OF-HEROES
+                   MOVE CORRESPONDING HERO-MASTER-RECORD
+                       TO WS-HERO(WS-NUMBER-OF-HEROES)
+           END-READ.
+
+       CAPTURE-SELECTED-HERO-ID.
+           IF WS-NUMBER-OF-HEROES > 0
+               MOVE hero-id OF WS-HERO(WS-SELECTED-HERO-NUMBER)
+                   TO WS-SELECTED-HERO-ID
+           ELSE
+               MOVE 0 TO WS-SELECTED-HERO-ID
+           END-IF.
+
+       RESELECT-HERO-BY-ID.
+           MOVE "N" TO WS-RESELECT-FOUND-SW.
+           PERFORM CHECK-RESELECT-HERO
+                   VARYING WS-HERO-NUMBER FROM 1 BY 1
+                   UNTIL WS-HERO-NUMBER > WS-NUMBER-OF-HEROES
+                      OR WS-RESELECT-FOUND.
+
+       CHECK-RESELECT-HERO.
+           IF hero-id OF WS-HERO(WS-HERO-NUMBER) IS EQUAL WS-SELECTED-HERO-ID
+               SET WS-RESELECT-FOUND TO TRUE
+               MOVE WS-HERO-NUMBER TO WS-SELECTED-HERO-NUMBER
+           END-IF.
 
        SHOW-HEROES-LIST.
            ADD 4 TO WS-NEXT-DISPLAY-LINE-NUM.
 
-           PERFORM SHOW-HERO-ROW 
-                   VARYING WS-HERO-NUMBER 
+           PERFORM SHOW-HERO-ROW
+                   VARYING WS-HERO-NUMBER
                    FROM 1 BY 1
                    UNTIL WS-HERO-NUMBER > WS-NUMBER-OF-HEROES.
 
        SHOW-HERO-ROW.
            ADD 1 TO WS-NEXT-DISPLAY-LINE-NUM.
 
-           MOVE CORRESPONDING WS-HERO(WS-HERO-NUMBER) 
+           MOVE CORRESPONDING WS-HERO(WS-HERO-NUMBER)
                TO SC-DASHBOARD-ROW.
-           
+
            IF WS-HERO-NUMBER IS EQUAL WS-SELECTED-HERO-NUMBER
                MOVE CONST-HIGHLIGHT-COLOUR TO ROW-BACKGROUND-COLOUR
            else
                MOVE CONST-NORMAL-COLOUR TO ROW-BACKGROUND-COLOUR.
-           
+
            DISPLAY SC-DASHBOARD-ROW.
 
        SHOW-DETAIL-PANEL.
            ADD 2 TO WS-NEXT-DISPLAY-LINE-NUM.
            MOVE WS-NEXT-DISPLAY-LINE-NUM TO WS-DETAIL-PANEL-LINE-NUM.
 
-           MOVE CORRESPONDING WS-HERO(WS-SELECTED-HERO-NUMBER) TO WS-HERO-EDIT.
-           DISPLAY SC-DETAILS-PANEL.
+           IF WS-NUMBER-OF-HEROES > 0
+               MOVE CORRESPONDING WS-HERO(WS-SELECTED-HERO-NUMBER)
+                   TO WS-HERO-EDIT
+               DISPLAY SC-DETAILS-PANEL
+           END-IF.
+
+       SHOW-STATUS-LINE.
+           ADD 2 TO WS-NEXT-DISPLAY-LINE-NUM.
+           DISPLAY SC-STATUS-LINE.
+           MOVE SPACES TO WS-STATUS-MESSAGE.
 
        EDIT-HERO.
+           MOVE CORRESPONDING WS-HERO(WS-SELECTED-HERO-NUMBER) TO WS-HERO-BEFORE-EDIT.
+
            ACCEPT SC-DETAILS-PANEL.
            MOVE CORRESPONDING WS-HERO-EDIT TO WS-HERO(WS-SELECTED-HERO-NUMBER).
-           
 
-       ACCEPT-COMMAND. 
-           ADD 2 TO WS-NEXT-DISPLAY-LINE-NUM.
+           MOVE CORRESPONDING WS-HERO(WS-SELECTED-HERO-NUMBER) TO HERO-MASTER-RECORD.
+           REWRITE HERO-MASTER-RECORD
+               INVALID KEY
+                   MOVE "Unable to update hero - edit not saved"
+                       TO WS-STATUS-MESSAGE
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           MOVE hero-id OF WS-HERO-BEFORE-EDIT TO AUD-HERO-ID.
+           STRING WS-AUDIT-MM "/" WS-AUDIT-DD "/" WS-AUDIT-YY " "
+                   WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SS
+               DELIMITED BY SIZE INTO AUD-TIMESTAMP.
+           MOVE WS-AUDIT-USER-ID TO AUD-USER-ID.
+
+           CALL "C$GETPID".
+           MOVE RETURN-CODE TO AUD-TERMINAL-ID.
+
+           MOVE hero-name OF WS-HERO-BEFORE-EDIT TO AUD-BEFORE-NAME.
+           MOVE hero-name OF WS-HERO-EDIT TO AUD-AFTER-NAME.
+           MOVE secret-identity OF WS-HERO-BEFORE-EDIT
+               TO AUD-BEFORE-SECRET-IDENTITY.
+           MOVE secret-identity OF WS-HERO-EDIT TO AUD-AFTER-SECRET-IDENTITY.
+           MOVE power-level OF WS-HERO-BEFORE-EDIT TO AUD-BEFORE-POWER-LEVEL.
+           MOVE power-level OF WS-HERO-EDIT TO AUD-AFTER-POWER-LEVEL.
+           MOVE team-affiliation OF WS-HERO-BEFORE-EDIT TO AUD-BEFORE-TEAM.
+           MOVE team-affiliation OF WS-HERO-EDIT TO AUD-AFTER-TEAM.
+           MOVE hero-status OF WS-HERO-BEFORE-EDIT TO AUD-BEFORE-STATUS.
+           MOVE hero-status OF WS-HERO-EDIT TO AUD-AFTER-STATUS.
+
+           WRITE HERO-AUDIT-RECORD.
+
+       ADD-HERO.
+           PERFORM CAPTURE-SELECTED-HERO-ID.
+
+           MOVE 0 TO hero-id OF WS-HERO-ADD.
+           MOVE SPACES TO hero-name OF WS-HERO-ADD.
+           MOVE SPACES TO secret-identity OF WS-HERO-ADD.
+           MOVE 0 TO power-level OF WS-HERO-ADD.
+           MOVE SPACES TO team-affiliation OF WS-HERO-ADD.
+           MOVE "A" TO hero-status OF WS-HERO-ADD.
+           DISPLAY SC-ADD-PANEL.
+           ACCEPT SC-ADD-PANEL.
+
+           MOVE "N" TO WS-DUPLICATE-ID-SW.
+           PERFORM CHECK-DUPLICATE-ID
+                   VARYING WS-HERO-NUMBER FROM 1 BY 1
+                   UNTIL WS-HERO-NUMBER > WS-NUMBER-OF-HEROES.
+
+           IF WS-DUPLICATE-ID
+               MOVE "Hero ID already in use - not added" TO WS-STATUS-MESSAGE
+           ELSE
+               MOVE CORRESPONDING WS-HERO-ADD TO HERO-MASTER-RECORD
+               WRITE HERO-MASTER-RECORD
+                   INVALID KEY
+                       MOVE "Hero ID already on file - not added"
+                           TO WS-STATUS-MESSAGE
+               END-WRITE
+               PERFORM LOAD-HERO-TABLE
+               PERFORM RESELECT-HERO-BY-ID
+           END-IF.
+
+       FIND-HERO.
+           MOVE SPACES TO WS-FIND-TEXT.
+           DISPLAY SC-FIND-PANEL.
+           ACCEPT SC-FIND-PANEL.
+
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE FUNCTION TRIM(WS-FIND-TEXT) TO WS-FIND-TEXT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIND-TEXT)) TO WS-FIND-LEN.
+
+           IF WS-FIND-LEN > 0 AND WS-FIND-LEN <= 2
+                   AND WS-FIND-TEXT(1:WS-FIND-LEN) IS NUMERIC
+               MOVE WS-FIND-TEXT(1:WS-FIND-LEN) TO WS-FIND-ID
+               PERFORM FIND-HERO-BY-ID
+                       VARYING WS-HERO-NUMBER FROM 1 BY 1
+                       UNTIL WS-HERO-NUMBER > WS-NUMBER-OF-HEROES
+                          OR WS-HERO-FOUND
+           ELSE
+               PERFORM FIND-HERO-BY-NAME
+                       VARYING WS-HERO-NUMBER FROM 1 BY 1
+                       UNTIL WS-HERO-NUMBER > WS-NUMBER-OF-HEROES
+                          OR WS-HERO-FOUND
+           END-IF.
+
+           IF NOT WS-HERO-FOUND
+               MOVE "Hero not found" TO WS-STATUS-MESSAGE
+           END-IF.
+
+       FIND-HERO-BY-ID.
+           IF hero-id OF WS-HERO(WS-HERO-NUMBER) IS EQUAL WS-FIND-ID
+               SET WS-HERO-FOUND TO TRUE
+               MOVE WS-HERO-NUMBER TO WS-SELECTED-HERO-NUMBER
+           END-IF.
+
+       FIND-HERO-BY-NAME.
+           IF WS-FIND-LEN > 0
+               IF hero-name OF WS-HERO(WS-HERO-NUMBER)(1:WS-FIND-LEN)
+                       IS EQUAL WS-FIND-TEXT(1:WS-FIND-LEN)
+                   SET WS-HERO-FOUND TO TRUE
+                   MOVE WS-HERO-NUMBER TO WS-SELECTED-HERO-NUMBER
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+           IF hero-id OF WS-HERO(WS-HERO-NUMBER)
+                   IS EQUAL hero-id OF WS-HERO-ADD
+               SET WS-DUPLICATE-ID TO TRUE
+           END-IF.
+
+       DELETE-HERO.
+           PERFORM CAPTURE-SELECTED-HERO-ID.
+
+           MOVE hero-id OF WS-HERO(WS-SELECTED-HERO-NUMBER)
+               TO hero-id OF HERO-MASTER-RECORD.
+           DELETE HERO-MASTER-FILE
+               INVALID KEY
+                   MOVE "Unable to delete hero" TO WS-STATUS-MESSAGE
+           END-DELETE.
+           PERFORM LOAD-HERO-TABLE.
+           PERFORM RESELECT-HERO-BY-ID.
+
+       TEAM-MAINTENANCE.
+           MOVE SPACES TO WS-TEAM-NAME.
+           MOVE SPACES TO WS-TEAM-ACTION.
+           DISPLAY SC-TEAM-PANEL.
+           ACCEPT SC-TEAM-PANEL.
+
+           MOVE hero-id OF WS-HERO(WS-SELECTED-HERO-NUMBER) TO HT-HERO-ID.
+           MOVE WS-TEAM-NAME TO HT-TEAM-NAME.
+
+           EVALUATE TRUE
+               WHEN WS-TEAM-ACTION-ASSIGN
+                   WRITE HERO-TEAM-RECORD
+                       INVALID KEY
+                           MOVE "Hero is already on that team"
+                               TO WS-STATUS-MESSAGE
+                   END-WRITE
+               WHEN WS-TEAM-ACTION-REMOVE
+                   DELETE HERO-TEAM-FILE
+                       INVALID KEY
+                           MOVE "Hero is not on that team"
+                               TO WS-STATUS-MESSAGE
+                   END-DELETE
+               WHEN OTHER
+                   MOVE "Enter A to assign or R to remove"
+                       TO WS-STATUS-MESSAGE
+           END-EVALUATE.
+
+       ACCEPT-COMMAND.
+           ADD 3 TO WS-NEXT-DISPLAY-LINE-NUM.
            ACCEPT SC-FUNCTION-KEYS.
 
        HANDLE-COMMAND.
            EVALUATE TRUE
                WHEN PF-KEY-3-NEXT
-                   IF WS-SELECTED-HERO-NUMBER < WS-NUMBER-OF-HEROES  
+                   IF WS-SELECTED-HERO-NUMBER < WS-NUMBER-OF-HEROES
                        ADD 1 TO WS-SELECTED-HERO-NUMBER
                    END-IF
                WHEN PF-KEY-2-PREV
                    IF WS-SELECTED-HERO-NUMBER > 1
                        SUBTRACT 1 FROM WS-SELECTED-HERO-NUMBER
                    END-IF
+               WHEN PF-KEY-4-FIND
+                   PERFORM FIND-HERO
                WHEN PF-KEY-5-EDIT
-                   PERFORM EDIT-HERO
+                   IF WS-NUMBER-OF-HEROES > 0
+                       PERFORM EDIT-HERO
+                   ELSE
+                       MOVE "No heroes on file to edit" TO WS-STATUS-MESSAGE
+                   END-IF
+               WHEN PF-KEY-6-ADD
+                   PERFORM ADD-HERO
+               WHEN PF-KEY-7-DELETE
+                   IF WS-NUMBER-OF-HEROES > 0
+                       PERFORM DELETE-HERO
+                   ELSE
+                       MOVE "No heroes on file to delete" TO WS-STATUS-MESSAGE
+                   END-IF
+               WHEN PF-KEY-8-TEAM
+                   IF WS-NUMBER-OF-HEROES > 0
+                       PERFORM TEAM-MAINTENANCE
+                   ELSE
+                       MOVE "No heroes on file to assign to a team"
+                           TO WS-STATUS-MESSAGE
+                   END-IF
            END-EVALUATE.
-           
\ No newline at end of file
