@@ -20,26 +20,9 @@
            01 WS-ACCEPT-FNC-KEY PIC X.
           
            01 heroCount pic 99 value 4.
-           01 heroes.
-               05 hero-values.
-                   10 pic 99 value 01.
-                   10 pic x(20) value "Superman".
-
-                   10 pic 99 value 02.
-                   10 pic x(20) value "Batman".
-
-                   10 pic 99 value 11.
-                   10 pic x(20) value "Wonder Woman".
-
-                   10 pic 99 value 03.
-                   10 pic x(20) value "Spiderman".
-           
-
-
-           01 hero-data redefines heroes.
+           01 hero-data.
                05 hero occurs 4 times.
-                   10 hero-id PIC 99.
-                   10 hero-name PIC X(20).
+                   COPY HEROREC.
 
            01 selectors.
                05 selectBox PIC X value space occurs 3.
@@ -52,12 +35,12 @@
            01 detailPanelLineNumber PIC 99.
 
            01 selectedHeroNumber PIC 99 VALUE 1.
-           01 background-colour PIC 9.
+           01 row-background-colour PIC 9.
            01 col-highlight pic 9 value 4.
            01 col-normal pic 9 value 0.
 
            01 hero-edit.
-               05 hero-name pic x(20).
+               COPY HEROREC.
 
        SCREEN SECTION.
               
@@ -74,9 +57,9 @@
 
            01 SC-DASHBOARD-ROW.
                10 hero-id PIC 99 COL 1 LINE NUMBER lineNumber
-                   BACKGROUND-COLOR background-colour. 
+                   BACKGROUND-COLOR row-background-colour. 
                10 hero-name PIC X(20) COL 25 LINE NUMBER lineNumber
-                   BACKGROUND-COLOR background-colour.
+                   BACKGROUND-COLOR row-background-colour.
 
            01 SC-DETAILS-PANEL.
                10  VALUE "My hero is " col 1 line number detailPanelLineNumber.
@@ -85,13 +68,42 @@
        PROCEDURE DIVISION.
            DISPLAY HEADINGS.
 
-
+           PERFORM build-seed-data.
            PERFORM display-it.
                    
            PERFORM accept-it UNTIL PF-KEY-1.
 
            STOP RUN.
 
+       build-seed-data.
+           MOVE 01 TO hero-id OF hero(1).
+           MOVE "Superman" TO hero-name OF hero(1).
+           MOVE "Clark Kent" TO secret-identity OF hero(1).
+           MOVE 100 TO power-level OF hero(1).
+           MOVE "Justice League" TO team-affiliation OF hero(1).
+           MOVE "A" TO hero-status OF hero(1).
+
+           MOVE 02 TO hero-id OF hero(2).
+           MOVE "Batman" TO hero-name OF hero(2).
+           MOVE "Bruce Wayne" TO secret-identity OF hero(2).
+           MOVE 090 TO power-level OF hero(2).
+           MOVE "Justice League" TO team-affiliation OF hero(2).
+           MOVE "A" TO hero-status OF hero(2).
+
+           MOVE 11 TO hero-id OF hero(3).
+           MOVE "Wonder Woman" TO hero-name OF hero(3).
+           MOVE "Diana Prince" TO secret-identity OF hero(3).
+           MOVE 095 TO power-level OF hero(3).
+           MOVE "Justice League" TO team-affiliation OF hero(3).
+           MOVE "A" TO hero-status OF hero(3).
+
+           MOVE 03 TO hero-id OF hero(4).
+           MOVE "Spiderman" TO hero-name OF hero(4).
+           MOVE "Peter Parker" TO secret-identity OF hero(4).
+           MOVE 085 TO power-level OF hero(4).
+           MOVE "Avengers" TO team-affiliation OF hero(4).
+           MOVE "A" TO hero-status OF hero(4).
+
        display-it.
            PERFORM SHOW-DASHBOARD-ROW 
                    VARYING heroNumber 
@@ -105,9 +117,9 @@
            ADD 5 to heroNumber GIVING lineNumber.
            MOVE corresponding hero(heroNumber) to SC-DASHBOARD-ROW.
            IF heroNumber IS equal selectedHeroNumber
-               MOVE col-highlight TO background-colour
+               MOVE col-highlight TO row-background-colour
            else
-               MOVE col-normal TO background-colour.
+               MOVE col-normal TO row-background-colour.
            DISPLAY SC-DASHBOARD-ROW.
 
        SHOW-DETAILS.
