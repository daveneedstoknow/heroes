@@ -0,0 +1,142 @@
+      IDENTIFICATION DIVISION.
+            PROGRAM-ID. HERORPT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT HERO-MASTER-FILE ASSIGN TO "HEROMSTR"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS hero-id
+                   FILE STATUS IS WS-HERO-FILE-STATUS.
+
+               SELECT HERO-REPORT-FILE ASSIGN TO "HEROLIST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD HERO-MASTER-FILE.
+           01 HERO-MASTER-RECORD.
+               COPY HEROREC.
+
+           FD HERO-REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-HERO-FILE-STATUS PIC XX.
+           01 WS-REPORT-FILE-STATUS PIC XX.
+
+           01 WS-EOF-SW PIC X VALUE "N".
+               88 WS-HERO-EOF VALUE "Y".
+
+           01 WS-HERO-COUNT PIC 999 VALUE 0.
+           01 WS-LINES-ON-PAGE PIC 99 VALUE 0.
+           01 WS-MAX-LINES-PER-PAGE PIC 99 VALUE 20.
+           01 WS-PAGE-NUMBER PIC 999 VALUE 0.
+           01 WS-FORM-FEED PIC X VALUE X"0C".
+
+           01 WS-TODAY-DATE.
+               05 WS-TODAY-YY PIC 99.
+               05 WS-TODAY-MM PIC 99.
+               05 WS-TODAY-DD PIC 99.
+           01 WS-RUN-DATE-DISPLAY PIC X(8).
+
+           01 HEADING-LINE-1.
+               05 FILLER PIC X(20) VALUE "HERO ROSTER REPORT".
+               05 FILLER PIC X(10) VALUE "RUN DATE: ".
+               05 HL1-RUN-DATE PIC X(8).
+               05 FILLER PIC X(12) VALUE SPACES.
+               05 FILLER PIC X(6) VALUE "PAGE: ".
+               05 HL1-PAGE-NUMBER PIC ZZ9.
+
+           01 HEADING-LINE-2.
+               05 FILLER PIC X(6) VALUE "ID".
+               05 FILLER PIC X(20) VALUE "NAME".
+               05 FILLER PIC X(20) VALUE "SECRET IDENTITY".
+               05 FILLER PIC X(7) VALUE "POWER".
+               05 FILLER PIC X(20) VALUE "TEAM".
+               05 FILLER PIC X(7) VALUE "STATUS".
+
+           01 DETAIL-LINE.
+               05 DL-HERO-ID PIC Z9.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 DL-HERO-NAME PIC X(20).
+               05 DL-SECRET-IDENTITY PIC X(20).
+               05 DL-POWER-LEVEL PIC ZZ9.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 DL-TEAM-AFFILIATION PIC X(20).
+               05 DL-HERO-STATUS PIC X(7).
+
+           01 TOTAL-LINE.
+               05 FILLER PIC X(22) VALUE "TOTAL HEROES ON FILE: ".
+               05 TL-HERO-COUNT PIC ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM PRODUCE-HERO-LINES UNTIL WS-HERO-EOF.
+           PERFORM FINALIZE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT HERO-MASTER-FILE.
+           OPEN OUTPUT HERO-REPORT-FILE.
+
+           ACCEPT WS-TODAY-DATE FROM DATE.
+           STRING WS-TODAY-MM "/" WS-TODAY-DD "/" WS-TODAY-YY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+
+           PERFORM START-NEW-PAGE.
+
+       PRODUCE-HERO-LINES.
+           READ HERO-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-HERO-EOF TO TRUE
+               NOT AT END
+                   PERFORM WRITE-HERO-DETAIL
+           END-READ.
+
+       WRITE-HERO-DETAIL.
+           ADD 1 TO WS-HERO-COUNT.
+
+           IF WS-LINES-ON-PAGE IS GREATER THAN OR EQUAL WS-MAX-LINES-PER-PAGE
+               PERFORM START-NEW-PAGE
+           END-IF.
+
+           MOVE hero-id OF HERO-MASTER-RECORD TO DL-HERO-ID.
+           MOVE hero-name OF HERO-MASTER-RECORD TO DL-HERO-NAME.
+           MOVE secret-identity OF HERO-MASTER-RECORD TO DL-SECRET-IDENTITY.
+           MOVE power-level OF HERO-MASTER-RECORD TO DL-POWER-LEVEL.
+           MOVE team-affiliation OF HERO-MASTER-RECORD TO DL-TEAM-AFFILIATION.
+           MOVE hero-status OF HERO-MASTER-RECORD TO DL-HERO-STATUS.
+
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-DATE-DISPLAY TO HL1-RUN-DATE.
+           MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER.
+
+           IF WS-PAGE-NUMBER > 1
+               MOVE WS-FORM-FEED TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+           MOVE 0 TO WS-LINES-ON-PAGE.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       FINALIZE-REPORT.
+           IF WS-LINES-ON-PAGE IS GREATER THAN OR EQUAL WS-MAX-LINES-PER-PAGE
+               PERFORM START-NEW-PAGE
+           END-IF.
+
+           MOVE WS-HERO-COUNT TO TL-HERO-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+           CLOSE HERO-MASTER-FILE.
+           CLOSE HERO-REPORT-FILE.
